@@ -8,7 +8,22 @@
            ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC
            RECORD KEY IS EMPLEADO-ID
+           ALTERNATE RECORD KEY IS APELLIDO-EMPLEADO WITH DUPLICATES
            FILE STATUS IS FS-EMPLEADOS.
+       SELECT ARCHIVO-AUDITORIA ASSIGN TO "AUDITORIA.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+       SELECT CHECKPOINT-ARCHIVO ASSIGN TO "CHECKPOINT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+       SELECT TRANSACCION-ARCHIVO ASSIGN TO "TRANSACCIONES.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TRANSACCION.
+       SELECT EMPLEADO-NOMINA ASSIGN TO "NOMINA.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS NOMINA-ID
+           FILE STATUS IS FS-NOMINA.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,42 +35,569 @@
           05 EDAD-EMPLEADO    PIC 99.
           05 TELEFONO        PIC X(12).
           05 DIRECCION       PIC X(50).
+          05 ESTADO-EMPLEADO PIC X.
+       FD ARCHIVO-AUDITORIA.
+       01 REGISTRO-AUDITORIA PIC X(320).
+       FD CHECKPOINT-ARCHIVO.
+       01 REGISTRO-CHECKPOINT PIC 9(5).
+       FD TRANSACCION-ARCHIVO.
+       01 REGISTRO-TRANSACCION.
+          05 TRANS-ID          PIC 9(5).
+          05 TRANS-NOMBRE      PIC X(30).
+          05 TRANS-APELLIDO    PIC X(30).
+          05 TRANS-EDAD        PIC X(3).
+          05 TRANS-EDAD-NUM REDEFINES TRANS-EDAD PIC 9(3).
+          05 TRANS-TELEFONO    PIC X(12).
+          05 TRANS-DIRECCION   PIC X(50).
+       FD EMPLEADO-NOMINA.
+       01 REGISTRO-NOMINA.
+          05 NOMINA-ID              PIC 9(5).
+          05 NOMINA-SALARIO         PIC 9(7)V99.
+          05 NOMINA-DEPARTAMENTO    PIC X(20).
+          05 NOMINA-PUESTO          PIC X(20).
+          05 NOMINA-FECHA-INGRESO   PIC 9(8).
        WORKING-STORAGE SECTION.
        77 FS-EMPLEADOS          PIC X(02).
+       77 FS-AUDITORIA          PIC X(02).
+       77 FS-CHECKPOINT         PIC X(02).
+       77 WS-ULTIMO-ID          PIC 9(5) VALUE ZERO.
+       77 WS-REANUDAR-DESDE     PIC 9(5) VALUE ZERO.
+       77 WS-RESPUESTA-CHECKPT  PIC X.
+       77 FS-TRANSACCION        PIC X(02).
+       77 WS-FIN-LOTE           PIC X.
+       77 WS-BATCH-ACTUALIZADOS PIC 9(5) VALUE ZERO.
+       77 WS-BATCH-NOENCONTRAD  PIC 9(5) VALUE ZERO.
+       77 WS-BATCH-BAJA         PIC 9(5) VALUE ZERO.
+       77 WS-BATCH-ERRORES      PIC 9(5) VALUE ZERO.
        77 MODIFICAR-DATOS       PIC X.
+       77 WS-OPCION-MENU        PIC X.
+       77 WS-OLD-NOMBRE         PIC X(30).
+       77 WS-OLD-APELLIDO       PIC X(30).
+       77 WS-OLD-EDAD           PIC 99.
+       77 WS-OLD-TELEFONO       PIC X(12).
+       77 WS-OLD-DIRECCION      PIC X(50).
+       77 WS-FECHA-HORA         PIC X(21).
+       77 WS-EDAD-NUM           PIC 9(3).
+       77 WS-EDAD-VALIDA        PIC X.
+       77 WS-TELEFONO-VALIDO    PIC X.
+       77 WS-APELLIDO-BUSCADO   PIC X(30).
+       77 FS-NOMINA             PIC X(02).
+       77 WS-ACTUALIZA-NOMINA   PIC X.
+       77 WS-EMPLEADOS-FIN      PIC X.
+       77 WS-EN-BUSQUEDA        PIC X VALUE "N".
+       77 WS-CHECKPOINT-ABIERTO PIC X.
+       77 WS-CHECKPOINT-EXISTE  PIC X.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
            OPEN I-O EMPLEADOS-ARCHIVO
-           PERFORM UNTIL FS-EMPLEADOS = "00"
-               DISPLAY "¿Desea modificar este registro? (S/N)"
-               ACCEPT MODIFICAR-DATOS
-               IF MODIFICAR-DATOS = "S"
-                   PERFORM MODIFICAR-REGISTRO
+           IF FS-EMPLEADOS NOT = "00"
+               DISPLAY "Error al abrir PHYSICAL-FILE.dat, estado: "
+                   FS-EMPLEADOS
+               STOP RUN
+           END-IF
+           OPEN I-O EMPLEADO-NOMINA
+           IF FS-NOMINA = "35"
+               OPEN OUTPUT EMPLEADO-NOMINA
+               CLOSE EMPLEADO-NOMINA
+               OPEN I-O EMPLEADO-NOMINA
+           END-IF
+           IF FS-NOMINA NOT = "00"
+               DISPLAY "Error al abrir NOMINA.dat, estado: "
+                   FS-NOMINA
+               CLOSE EMPLEADOS-ARCHIVO
+               STOP RUN
+           END-IF
+           OPEN EXTEND ARCHIVO-AUDITORIA
+           IF FS-AUDITORIA NOT = "00"
+               DISPLAY "Error al abrir AUDITORIA.dat, estado: "
+                   FS-AUDITORIA
+               CLOSE EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADO-NOMINA
+               STOP RUN
+           END-IF
+           PERFORM LEER-CHECKPOINT
+           PERFORM UNTIL WS-OPCION-MENU = "5"
+               DISPLAY " "
+               DISPLAY "=== Mantenimiento de Empleados ==="
+               DISPLAY "1. Recorrer y modificar registros"
+               DISPLAY "2. Agregar nuevo empleado"
+               DISPLAY "3. Buscar por apellido"
+               DISPLAY "4. Actualización por lote (batch)"
+               DISPLAY "5. Salir"
+               DISPLAY "Seleccione una opcion: "
+               ACCEPT WS-OPCION-MENU
+               EVALUATE WS-OPCION-MENU
+                   WHEN "1"
+                       PERFORM RECORRER-REGISTROS
+                   WHEN "2"
+                       PERFORM AGREGAR-REGISTRO
+                   WHEN "3"
+                       PERFORM BUSCAR-POR-APELLIDO
+                   WHEN "4"
+                       PERFORM PROCESAR-LOTE
+                   WHEN "5"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Opcion invalida."
+               END-EVALUATE
+           END-PERFORM
+           CLOSE EMPLEADOS-ARCHIVO
+           CLOSE EMPLEADO-NOMINA
+           CLOSE ARCHIVO-AUDITORIA
+           STOP RUN.
+
+       RECORRER-REGISTROS.
+           MOVE "N" TO WS-EMPLEADOS-FIN
+           PERFORM ABRIR-CHECKPOINT-ESCRITURA
+           IF WS-REANUDAR-DESDE > ZERO
+               MOVE WS-REANUDAR-DESDE TO EMPLEADO-ID
+               START EMPLEADOS-ARCHIVO KEY IS GREATER THAN EMPLEADO-ID
+                   INVALID KEY
+                       DISPLAY "No hay más registros después del "
+                           "punto de control."
+               END-START
+               MOVE ZERO TO WS-REANUDAR-DESDE
+           ELSE
+               MOVE LOW-VALUES TO EMPLEADO-ID
+               START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADO-ID
+                   INVALID KEY
+                       DISPLAY "No hay registros en el archivo."
+               END-START
+           END-IF
+           PERFORM VERIFICAR-FS-EMPLEADOS
+           PERFORM UNTIL WS-EMPLEADOS-FIN = "S"
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       PERFORM PROCESAR-REGISTRO-ACTUAL
+                       PERFORM GRABAR-CHECKPOINT
+               END-READ
+               PERFORM VERIFICAR-FS-EMPLEADOS
+           END-PERFORM
+           IF WS-CHECKPOINT-ABIERTO = "S"
+               CLOSE CHECKPOINT-ARCHIVO
+           END-IF.
+
+       VERIFICAR-FS-EMPLEADOS.
+           EVALUATE FS-EMPLEADOS
+               WHEN "00"
+               WHEN "02"
+                   CONTINUE
+               WHEN "10"
+               WHEN "23"
+                   MOVE "S" TO WS-EMPLEADOS-FIN
+               WHEN OTHER
+                   DISPLAY "Error de E/S en EMPLEADOS-ARCHIVO, "
+                       "estado: " FS-EMPLEADOS
+                   DISPLAY "Finalizando el programa debido a un "
+                       "error irrecuperable."
+                   CLOSE EMPLEADOS-ARCHIVO
+                   CLOSE EMPLEADO-NOMINA
+                   CLOSE ARCHIVO-AUDITORIA
+                   STOP RUN
+           END-EVALUATE.
+
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-ARCHIVO
+           IF FS-CHECKPOINT = "00"
+               READ CHECKPOINT-ARCHIVO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REGISTRO-CHECKPOINT TO WS-ULTIMO-ID
+                       DISPLAY "Punto de control encontrado, último "
+                           "ID procesado: " WS-ULTIMO-ID
+                       DISPLAY "¿Desea reanudar desde ese punto? (S/N)"
+                       ACCEPT WS-RESPUESTA-CHECKPT
+                       IF WS-RESPUESTA-CHECKPT = "S"
+                           MOVE WS-ULTIMO-ID TO WS-REANUDAR-DESDE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-ARCHIVO
+           ELSE
+               IF FS-CHECKPOINT NOT = "35"
+                   DISPLAY "Aviso: no se pudo abrir el punto de "
+                       "control, estado " FS-CHECKPOINT
                END-IF
-               READ EMPLEADOS-ARCHIVO
+           END-IF.
+
+       ABRIR-CHECKPOINT-ESCRITURA.
+           OPEN I-O CHECKPOINT-ARCHIVO
+           IF FS-CHECKPOINT = "35"
+               OPEN OUTPUT CHECKPOINT-ARCHIVO
+               CLOSE CHECKPOINT-ARCHIVO
+               OPEN I-O CHECKPOINT-ARCHIVO
+           END-IF
+           IF FS-CHECKPOINT NOT = "00"
+               DISPLAY "Aviso: no se pudo abrir el punto de control "
+                   "para escritura, estado " FS-CHECKPOINT
+               MOVE "N" TO WS-CHECKPOINT-ABIERTO
+           ELSE
+               MOVE "S" TO WS-CHECKPOINT-ABIERTO
+               MOVE "N" TO WS-CHECKPOINT-EXISTE
+               READ CHECKPOINT-ARCHIVO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "S" TO WS-CHECKPOINT-EXISTE
+               END-READ
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           IF WS-CHECKPOINT-ABIERTO = "S"
+               MOVE EMPLEADO-ID TO REGISTRO-CHECKPOINT
+               IF WS-CHECKPOINT-EXISTE = "S"
+                   REWRITE REGISTRO-CHECKPOINT
+                   IF FS-CHECKPOINT NOT = "00"
+                       DISPLAY "Aviso: no se pudo actualizar el "
+                           "punto de control, estado "
+                           FS-CHECKPOINT
+                   END-IF
+               ELSE
+                   WRITE REGISTRO-CHECKPOINT
+                   IF FS-CHECKPOINT = "00"
+                       MOVE "S" TO WS-CHECKPOINT-EXISTE
+                   ELSE
+                       DISPLAY "Aviso: no se pudo grabar el "
+                           "punto de control, estado "
+                           FS-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       PROCESAR-REGISTRO-ACTUAL.
+           IF ESTADO-EMPLEADO = "B"
+               DISPLAY "Registro leído: " EMPLEADO-ID ", "
+                   NOMBRE-EMPLEADO " (DADO DE BAJA)"
+           ELSE
+               DISPLAY "Registro leído: " EMPLEADO-ID ", "
+                   NOMBRE-EMPLEADO
+               DISPLAY "¿Desea modificar este registro? "
+                   "(S=modificar/B=baja/N=siguiente)"
+               ACCEPT MODIFICAR-DATOS
+               EVALUATE MODIFICAR-DATOS
+                   WHEN "S"
+                       PERFORM MODIFICAR-REGISTRO
+                   WHEN "B"
+                       PERFORM DAR-DE-BAJA
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       BUSCAR-POR-APELLIDO.
+           DISPLAY "Ingrese el apellido a buscar: "
+           ACCEPT WS-APELLIDO-BUSCADO
+           MOVE WS-APELLIDO-BUSCADO TO APELLIDO-EMPLEADO
+           MOVE "N" TO WS-EMPLEADOS-FIN
+           MOVE "S" TO WS-EN-BUSQUEDA
+           START EMPLEADOS-ARCHIVO KEY IS EQUAL TO APELLIDO-EMPLEADO
+               INVALID KEY
+                   DISPLAY "No se encontraron empleados con ese "
+                       "apellido."
+                   MOVE "S" TO WS-EMPLEADOS-FIN
+           END-START
+           IF WS-EMPLEADOS-FIN NOT = "S"
+               PERFORM VERIFICAR-FS-EMPLEADOS
+           END-IF
+           PERFORM UNTIL WS-EMPLEADOS-FIN = "S"
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
                    INVALID KEY
-                       MOVE "00" TO FS-EMPLEADOS
+                       CONTINUE
                    NOT INVALID KEY
-                       DISPLAY "Registro leído: " EMPLEADO-ID ", " NOMBRE-EMPLEADO
+                       IF APELLIDO-EMPLEADO = WS-APELLIDO-BUSCADO
+                           PERFORM PROCESAR-REGISTRO-ACTUAL
+                       ELSE
+                           MOVE "S" TO WS-EMPLEADOS-FIN
+                       END-IF
                END-READ
+               IF WS-EMPLEADOS-FIN NOT = "S"
+                   PERFORM VERIFICAR-FS-EMPLEADOS
+               END-IF
            END-PERFORM
-           CLOSE EMPLEADOS-ARCHIVO
-           STOP RUN.
+           MOVE "N" TO WS-EN-BUSQUEDA.
+
+       PROCESAR-LOTE.
+           MOVE ZERO TO WS-BATCH-ACTUALIZADOS
+           MOVE ZERO TO WS-BATCH-NOENCONTRAD
+           MOVE ZERO TO WS-BATCH-BAJA
+           MOVE ZERO TO WS-BATCH-ERRORES
+           MOVE "N" TO WS-FIN-LOTE
+           OPEN INPUT TRANSACCION-ARCHIVO
+           IF FS-TRANSACCION NOT = "00"
+               DISPLAY "No se pudo abrir el archivo de "
+                   "transacciones (TRANSACCIONES.dat), estado: "
+                   FS-TRANSACCION
+           ELSE
+               PERFORM UNTIL WS-FIN-LOTE = "S"
+                   READ TRANSACCION-ARCHIVO
+                       AT END
+                           MOVE "S" TO WS-FIN-LOTE
+                       NOT AT END
+                           PERFORM APLICAR-TRANSACCION
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACCION-ARCHIVO
+               DISPLAY "Proceso por lote finalizado."
+               DISPLAY "Registros actualizados: "
+                   WS-BATCH-ACTUALIZADOS
+               DISPLAY "Registros no encontrados: "
+                   WS-BATCH-NOENCONTRAD
+               DISPLAY "Registros omitidos (dados de baja): "
+                   WS-BATCH-BAJA
+               DISPLAY "Registros con error de E/S: "
+                   WS-BATCH-ERRORES
+           END-IF.
+
+       APLICAR-TRANSACCION.
+           MOVE TRANS-ID TO EMPLEADO-ID
+           READ EMPLEADOS-ARCHIVO KEY IS EMPLEADO-ID
+               INVALID KEY
+                   EVALUATE FS-EMPLEADOS
+                       WHEN "23"
+                       WHEN "21"
+                           ADD 1 TO WS-BATCH-NOENCONTRAD
+                       WHEN OTHER
+                           DISPLAY "Error de E/S en EMPLEADOS-ARCHIVO "
+                               "al procesar transacción para ID "
+                               TRANS-ID ", estado: " FS-EMPLEADOS
+                           ADD 1 TO WS-BATCH-ERRORES
+                   END-EVALUATE
+               NOT INVALID KEY
+                   IF ESTADO-EMPLEADO = "B"
+                       ADD 1 TO WS-BATCH-BAJA
+                   ELSE
+                       PERFORM APLICAR-CAMBIOS-TRANSACCION
+                   END-IF
+           END-READ.
+
+       APLICAR-CAMBIOS-TRANSACCION.
+           MOVE NOMBRE-EMPLEADO   TO WS-OLD-NOMBRE
+           MOVE APELLIDO-EMPLEADO TO WS-OLD-APELLIDO
+           MOVE EDAD-EMPLEADO     TO WS-OLD-EDAD
+           MOVE TELEFONO          TO WS-OLD-TELEFONO
+           MOVE DIRECCION         TO WS-OLD-DIRECCION
+           IF TRANS-NOMBRE NOT = SPACES
+               MOVE TRANS-NOMBRE TO NOMBRE-EMPLEADO
+           END-IF
+           IF TRANS-APELLIDO NOT = SPACES
+               MOVE TRANS-APELLIDO TO APELLIDO-EMPLEADO
+           END-IF
+           IF TRANS-EDAD NOT = SPACES
+               IF TRANS-EDAD IS NUMERIC
+                       AND TRANS-EDAD-NUM >= 18
+                       AND TRANS-EDAD-NUM <= 70
+                   MOVE TRANS-EDAD-NUM TO EDAD-EMPLEADO
+               ELSE
+                   DISPLAY "Edad de transacción inválida "
+                       "para ID " TRANS-ID
+                       ", se conserva el valor actual."
+               END-IF
+           END-IF
+           IF TRANS-TELEFONO NOT = SPACES
+               IF FUNCTION TRIM(TRANS-TELEFONO) IS NUMERIC
+                   MOVE TRANS-TELEFONO TO TELEFONO
+               ELSE
+                   DISPLAY "Teléfono de transacción "
+                       "inválido para ID " TRANS-ID
+                       ", se conserva el valor actual."
+               END-IF
+           END-IF
+           IF TRANS-DIRECCION NOT = SPACES
+               MOVE TRANS-DIRECCION TO DIRECCION
+           END-IF
+           REWRITE EMPLEADO-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error al actualizar el ID "
+                       TRANS-ID " en el lote, estado: "
+                       FS-EMPLEADOS
+               NOT INVALID KEY
+                   PERFORM REGISTRAR-AUDITORIA
+                   ADD 1 TO WS-BATCH-ACTUALIZADOS
+           END-REWRITE.
+
+       AGREGAR-REGISTRO.
+           DISPLAY "Ingrese el ID del nuevo empleado: "
+           ACCEPT EMPLEADO-ID
+           READ EMPLEADOS-ARCHIVO KEY IS EMPLEADO-ID
+               INVALID KEY
+                   DISPLAY "Ingrese el nombre: "
+                   ACCEPT NOMBRE-EMPLEADO
+                   DISPLAY "Ingrese el apellido: "
+                   ACCEPT APELLIDO-EMPLEADO
+                   PERFORM PEDIR-EDAD-VALIDA
+                   PERFORM PEDIR-TELEFONO-VALIDO
+                   DISPLAY "Ingrese la dirección: "
+                   ACCEPT DIRECCION
+                   MOVE "A" TO ESTADO-EMPLEADO
+                   WRITE EMPLEADO-REGISTRO
+                       INVALID KEY
+                           DISPLAY "Error al agregar el registro: "
+                               "clave duplicada, estado: "
+                               FS-EMPLEADOS
+                       NOT INVALID KEY
+                           DISPLAY "Empleado agregado correctamente."
+                           PERFORM PEDIR-DATOS-NOMINA
+                           MOVE EMPLEADO-ID TO NOMINA-ID
+                           WRITE REGISTRO-NOMINA
+                               INVALID KEY
+                                   DISPLAY "Error al crear el "
+                                       "registro de nómina, "
+                                       "estado: " FS-NOMINA
+                               NOT INVALID KEY
+                                   DISPLAY "Registro de nómina "
+                                       "creado correctamente."
+                           END-WRITE
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "Ya existe un empleado con el ID "
+                       EMPLEADO-ID ". No se puede agregar."
+           END-READ.
 
        MODIFICAR-REGISTRO.
+           MOVE NOMBRE-EMPLEADO   TO WS-OLD-NOMBRE
+           MOVE APELLIDO-EMPLEADO TO WS-OLD-APELLIDO
+           MOVE EDAD-EMPLEADO     TO WS-OLD-EDAD
+           MOVE TELEFONO          TO WS-OLD-TELEFONO
+           MOVE DIRECCION         TO WS-OLD-DIRECCION
            DISPLAY "Ingrese el nuevo nombre: "
            ACCEPT NOMBRE-EMPLEADO
-           DISPLAY "Ingrese el nuevo apellido: "
-           ACCEPT APELLIDO-EMPLEADO
-           DISPLAY "Ingrese la nueva edad: "
-           ACCEPT EDAD-EMPLEADO
-           DISPLAY "Ingrese el nuevo teléfono: "
-           ACCEPT TELEFONO
+           IF WS-EN-BUSQUEDA = "S"
+               DISPLAY "No se puede modificar el apellido durante "
+                   "una búsqueda por apellido; se conserva el "
+                   "valor actual."
+           ELSE
+               DISPLAY "Ingrese el nuevo apellido: "
+               ACCEPT APELLIDO-EMPLEADO
+           END-IF
+           PERFORM PEDIR-EDAD-VALIDA
+           PERFORM PEDIR-TELEFONO-VALIDO
            DISPLAY "Ingrese la nueva dirección: "
            ACCEPT DIRECCION
            REWRITE EMPLEADO-REGISTRO
                INVALID KEY
-                   DISPLAY "Error al modificar el registro."
+                   DISPLAY "Error al modificar el registro, "
+                       "estado: " FS-EMPLEADOS
                NOT INVALID KEY
+                   PERFORM REGISTRAR-AUDITORIA
                    DISPLAY "Registro modificado correctamente."
+                   PERFORM ACTUALIZAR-NOMINA
+           END-REWRITE.
+
+       ACTUALIZAR-NOMINA.
+           DISPLAY "¿Desea actualizar los datos de nómina de este "
+               "empleado? (S/N)"
+           ACCEPT WS-ACTUALIZA-NOMINA
+           IF WS-ACTUALIZA-NOMINA = "S"
+               MOVE EMPLEADO-ID TO NOMINA-ID
+               READ EMPLEADO-NOMINA KEY IS NOMINA-ID
+                   INVALID KEY
+                       DISPLAY "No existe registro de nómina para "
+                           "este empleado, se creará uno nuevo."
+                       PERFORM PEDIR-DATOS-NOMINA
+                       MOVE EMPLEADO-ID TO NOMINA-ID
+                       WRITE REGISTRO-NOMINA
+                           INVALID KEY
+                               DISPLAY "Error al crear el registro "
+                                   "de nómina, estado: " FS-NOMINA
+                           NOT INVALID KEY
+                               DISPLAY "Registro de nómina creado "
+                                   "correctamente."
+                       END-WRITE
+                   NOT INVALID KEY
+                       PERFORM PEDIR-DATOS-NOMINA
+                       REWRITE REGISTRO-NOMINA
+                           INVALID KEY
+                               DISPLAY "Error al actualizar el "
+                                   "registro de nómina, estado: "
+                                   FS-NOMINA
+                           NOT INVALID KEY
+                               DISPLAY "Registro de nómina "
+                                   "actualizado correctamente."
+                       END-REWRITE
+               END-READ
+           END-IF.
+
+       PEDIR-DATOS-NOMINA.
+           DISPLAY "Ingrese el salario: "
+           ACCEPT NOMINA-SALARIO
+           DISPLAY "Ingrese el departamento: "
+           ACCEPT NOMINA-DEPARTAMENTO
+           DISPLAY "Ingrese el puesto: "
+           ACCEPT NOMINA-PUESTO
+           DISPLAY "Ingrese la fecha de ingreso (AAAAMMDD): "
+           ACCEPT NOMINA-FECHA-INGRESO.
+
+       PEDIR-EDAD-VALIDA.
+           MOVE "N" TO WS-EDAD-VALIDA
+           PERFORM UNTIL WS-EDAD-VALIDA = "S"
+               DISPLAY "Ingrese la nueva edad (18-70): "
+               ACCEPT WS-EDAD-NUM
+               IF WS-EDAD-NUM >= 18 AND WS-EDAD-NUM <= 70
+                   MOVE WS-EDAD-NUM TO EDAD-EMPLEADO
+                   MOVE "S" TO WS-EDAD-VALIDA
+               ELSE
+                   DISPLAY "Edad inválida. Debe ser numérica y "
+                       "estar entre 18 y 70."
+               END-IF
+           END-PERFORM.
+
+       PEDIR-TELEFONO-VALIDO.
+           MOVE "N" TO WS-TELEFONO-VALIDO
+           PERFORM UNTIL WS-TELEFONO-VALIDO = "S"
+               DISPLAY "Ingrese el nuevo teléfono (solo dígitos): "
+               ACCEPT TELEFONO
+               IF TELEFONO NOT = SPACES
+                       AND FUNCTION TRIM(TELEFONO) IS NUMERIC
+                   MOVE "S" TO WS-TELEFONO-VALIDO
+               ELSE
+                   DISPLAY "Teléfono inválido. Ingrese solo dígitos."
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA
+           MOVE SPACES TO REGISTRO-AUDITORIA
+           STRING WS-FECHA-HORA          DELIMITED BY SIZE
+               " ID=" DELIMITED BY SIZE
+               EMPLEADO-ID              DELIMITED BY SIZE
+               " ANTES=[" DELIMITED BY SIZE
+               WS-OLD-NOMBRE            DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-OLD-APELLIDO          DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-OLD-EDAD              DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-OLD-TELEFONO          DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-OLD-DIRECCION         DELIMITED BY SIZE
+               "] DESPUES=[" DELIMITED BY SIZE
+               NOMBRE-EMPLEADO          DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               APELLIDO-EMPLEADO        DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               EDAD-EMPLEADO            DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               TELEFONO                 DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               DIRECCION                DELIMITED BY SIZE
+               "]" DELIMITED BY SIZE
+               INTO REGISTRO-AUDITORIA
+           END-STRING
+           WRITE REGISTRO-AUDITORIA
+           IF FS-AUDITORIA NOT = "00"
+               DISPLAY "Aviso: no se pudo escribir la auditoría, "
+                   "estado " FS-AUDITORIA
+           END-IF.
+
+       DAR-DE-BAJA.
+           MOVE "B" TO ESTADO-EMPLEADO
+           REWRITE EMPLEADO-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error al dar de baja el registro, "
+                       "estado: " FS-EMPLEADOS
+               NOT INVALID KEY
+                   DISPLAY "Empleado dado de baja correctamente."
            END-REWRITE.

@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADO-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO ASSIGN TO "PHYSICAL-FILE.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS EMPLEADO-ID
+           FILE STATUS IS FS-EMPLEADOS.
+       SELECT REPORTE-EMPLEADOS ASSIGN TO "LISTADO.prt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+       01 EMPLEADO-REGISTRO.
+          05 EMPLEADO-ID     PIC 9(5).
+          05 NOMBRE-EMPLEADO PIC X(30).
+          05 APELLIDO-EMPLEADO PIC X(30).
+          05 EDAD-EMPLEADO    PIC 99.
+          05 TELEFONO        PIC X(12).
+          05 DIRECCION       PIC X(50).
+          05 ESTADO-EMPLEADO PIC X.
+       FD REPORTE-EMPLEADOS.
+       01 LINEA-REPORTE PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       77 FS-EMPLEADOS          PIC X(02).
+       77 FS-REPORTE            PIC X(02).
+       77 WS-MAX-LINEAS         PIC 9(2) VALUE 20.
+       77 WS-LINEAS-PAGINA      PIC 9(2) VALUE ZERO.
+       77 WS-NUM-PAGINA         PIC 9(3) VALUE ZERO.
+       77 WS-CONTADOR           PIC 9(5) VALUE ZERO.
+
+       01 ENCABEZADO-1.
+          05 FILLER          PIC X(22) VALUE "LISTADO DE EMPLEADOS".
+          05 FILLER          PIC X(9)  VALUE "Pagina: ".
+          05 ENC-PAGINA      PIC ZZ9.
+
+       01 ENCABEZADO-2.
+          05 FILLER          PIC X(7)  VALUE "ID".
+          05 FILLER          PIC X(32) VALUE "NOMBRE".
+          05 FILLER          PIC X(32) VALUE "APELLIDO".
+          05 FILLER          PIC X(6)  VALUE "EDAD".
+          05 FILLER          PIC X(14) VALUE "TELEFONO".
+          05 FILLER          PIC X(52) VALUE "DIRECCION".
+          05 FILLER          PIC X(10) VALUE "ESTADO".
+
+       01 LINEA-DETALLE.
+          05 DET-ID          PIC ZZZZ9.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 DET-NOMBRE      PIC X(30).
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 DET-APELLIDO    PIC X(30).
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 DET-EDAD        PIC ZZ9.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 DET-TELEFONO    PIC X(12).
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 DET-DIRECCION   PIC X(50).
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 DET-ESTADO      PIC X(10).
+
+       01 LINEA-PIE.
+          05 FILLER          PIC X(33) VALUE
+             "Total de empleados procesados: ".
+          05 PIE-TOTAL       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT EMPLEADOS-ARCHIVO
+           IF FS-EMPLEADOS NOT = "00"
+               DISPLAY "Error al abrir PHYSICAL-FILE.dat, estado: "
+                   FS-EMPLEADOS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORTE-EMPLEADOS
+           IF FS-REPORTE NOT = "00"
+               DISPLAY "Error al abrir LISTADO.prt, estado: "
+                   FS-REPORTE
+               CLOSE EMPLEADOS-ARCHIVO
+               STOP RUN
+           END-IF
+           PERFORM IMPRIMIR-ENCABEZADOS
+           READ EMPLEADOS-ARCHIVO
+               AT END
+                   MOVE "10" TO FS-EMPLEADOS
+           END-READ
+           PERFORM UNTIL FS-EMPLEADOS = "10"
+               IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS
+                   PERFORM IMPRIMIR-SALTO-PAGINA
+               END-IF
+               PERFORM IMPRIMIR-DETALLE
+               ADD 1 TO WS-CONTADOR
+               READ EMPLEADOS-ARCHIVO
+                   AT END
+                       MOVE "10" TO FS-EMPLEADOS
+               END-READ
+           END-PERFORM
+           PERFORM IMPRIMIR-PIE
+           CLOSE EMPLEADOS-ARCHIVO
+           CLOSE REPORTE-EMPLEADOS
+           DISPLAY "Listado generado en LISTADO.prt. Total: "
+               WS-CONTADOR " empleados."
+           STOP RUN.
+
+       IMPRIMIR-ENCABEZADOS.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA TO ENC-PAGINA
+           WRITE LINEA-REPORTE FROM ENCABEZADO-1
+           WRITE LINEA-REPORTE FROM ENCABEZADO-2
+           MOVE ALL "-" TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           MOVE ZERO TO WS-LINEAS-PAGINA.
+
+       IMPRIMIR-SALTO-PAGINA.
+           MOVE X"0C" TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           PERFORM IMPRIMIR-ENCABEZADOS.
+
+       IMPRIMIR-DETALLE.
+           MOVE EMPLEADO-ID       TO DET-ID
+           MOVE NOMBRE-EMPLEADO   TO DET-NOMBRE
+           MOVE APELLIDO-EMPLEADO TO DET-APELLIDO
+           MOVE EDAD-EMPLEADO     TO DET-EDAD
+           MOVE TELEFONO          TO DET-TELEFONO
+           MOVE DIRECCION         TO DET-DIRECCION
+           IF ESTADO-EMPLEADO = "B"
+               MOVE "BAJA"    TO DET-ESTADO
+           ELSE
+               MOVE "ACTIVO"  TO DET-ESTADO
+           END-IF
+           WRITE LINEA-REPORTE FROM LINEA-DETALLE
+           ADD 1 TO WS-LINEAS-PAGINA.
+
+       IMPRIMIR-PIE.
+           MOVE WS-CONTADOR TO PIE-TOTAL
+           MOVE SPACES TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           WRITE LINEA-REPORTE FROM LINEA-PIE.
